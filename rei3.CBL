@@ -7,13 +7,34 @@
 000700  object-computer. my-com.
 000800  input-output section.
 000900  file-control.
-001000  data division.
-001100  working-storage section.
-001200       01 namae pic x(8).
-001300  procedure division.
-001400       display "自分の名前を入力せよ".
-001500　　　 move space to namae.
-001600       accept namae.
-001700       display namae.
-001800       stop run.
-
\ No newline at end of file
+001000      select audit-log assign to "AUDITLOG"
+001100          organization line sequential
+001200          file status is aud-status.
+001300  data division.
+001400  file section.
+001500  fd  audit-log.
+001600      copy "auditlog.CPY".
+001700  working-storage section.
+001800  01 namae pic x(8).
+001900  01 aud-status pic xx.
+002000  procedure division.
+002100      open extend audit-log.
+002150      display "自分の名前を入力せよ".
+002200  get-namae.
+002300      move space to namae.
+002400      accept namae.
+002450      if namae = spaces
+002460          display "name cannot be blank, try again"
+002470          go to get-namae
+002480      end-if.
+002490      if namae is not alphabetic
+002500          display "name must be alphabetic, try again: " namae
+002510          go to get-namae
+002520      end-if.
+002530      display namae.
+002600      move namae to aud-namae.
+002700      accept aud-date from date yyyymmdd.
+002800      accept aud-time from time.
+002900      write aud-record.
+003000      close audit-log.
+003100      goback.
