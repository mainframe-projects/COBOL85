@@ -0,0 +1,9 @@
+000100**-----------------------------------------------------------
+000200* glintf.cpy - daily sales GL interface record, appended by
+000300* rei6 for accounting to load straight into the GL system.
+000400**-----------------------------------------------------------
+000500  01 gl-record.
+000600  02 gl-item-code        pic x(6).
+000700  02 gl-qty              pic 9(3).
+000800  02 gl-amount           pic 9(9).
+000900  02 gl-run-date         pic 9(8).
