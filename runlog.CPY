@@ -0,0 +1,10 @@
+000100**-----------------------------------------------------------
+000200* runlog.cpy - daily batch run log record, one per program
+000300* step driven by rei9.
+000400**-----------------------------------------------------------
+000500  01 log-record.
+000600  02 log-pgm              pic x(8).
+000700  02 log-date             pic 9(8).
+000800  02 log-time             pic 9(8).
+000900  02 log-status           pic x(9).
+001000  02 log-retcode          pic s9(4).
