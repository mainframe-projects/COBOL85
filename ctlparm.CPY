@@ -0,0 +1,6 @@
+000100**-----------------------------------------------------------
+000200* ctlparm.cpy - run-control parameter record for rei4; holds
+000300* the number of entries the run should process.
+000400**-----------------------------------------------------------
+000500  01 ctl-record.
+000600  02 ctl-limit            pic 9(3).
