@@ -0,0 +1,6 @@
+000100**-----------------------------------------------------------
+000200* fruitran.cpy - batch transaction record for rei4, one
+000300* fruit-name entry per record.
+000400**-----------------------------------------------------------
+000500  01 fru-record.
+000600  02 fru-namae           pic x(8).
