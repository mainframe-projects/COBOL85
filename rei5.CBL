@@ -7,20 +7,35 @@
 000700  object-computer. my-com.
 000800  input-output section.
 000900  file-control.
-001000  data division.
-001100  working-storage section.
-001200  01 cmt pic 9 value 0.
-001300  01 namae pic x(8).  
-001400  01 namae2 pic x(8).
-001500  01 namae3 pic x(8).
-001600  procedure division.
-001700     display "自分の好きな果物を入力せよ". 
-001800       move space to namae.
-001900       accept namae.
-002000       accept namae2.
-002100       accept namae3.
-002200       display namae.
-002300       display namae2.
-002400       display namae3.
-002500       stop run.
-
\ No newline at end of file
+001000      select cust-mast assign to "CUSTMAST"
+001100          organization indexed
+001200          access mode dynamic
+001300          record key is cust-id
+001400          file status is cust-fstat.
+001500  data division.
+001600  file section.
+001700  fd  cust-mast.
+001800      copy "custmast.CPY".
+001900  working-storage section.
+002000  01 cust-fstat pic xx.
+002100  01 cust-idin pic x(6).
+002200  procedure division.
+002300      open input cust-mast.
+002400      perform get-custid thru get-custid-exit.
+002500      close cust-mast.
+002600      goback.
+002700  get-custid.
+002800      display "顧客番号を入力せよ".
+002900      move space to cust-idin.
+003000      accept cust-idin.
+003100      move cust-idin to cust-id.
+003200      read cust-mast record
+003300          invalid key
+003400              display "customer not found, try again: " cust-idin
+003500              go to get-custid
+003600      end-read.
+003700      display cust-name.
+003800      display cust-address.
+003900      display cust-status.
+004000  get-custid-exit.
+004100      exit.
