@@ -0,0 +1,7 @@
+000100**-----------------------------------------------------------
+000200* exctl.cpy - run-control parameter for rei7; holds the
+000300* business date whose rejects should be listed. Defaults to
+000400* today's date when no control record is present.
+000500**-----------------------------------------------------------
+000600  01 exc-ctl-record.
+000700  02 ctl-target-date      pic 9(8).
