@@ -0,0 +1,8 @@
+000100**-----------------------------------------------------------
+000200* auditlog.cpy - audit trail record, one per name captured
+000300* by rei3.
+000400**-----------------------------------------------------------
+000500  01 aud-record.
+000600  02 aud-namae            pic x(8).
+000700  02 aud-date             pic 9(8).
+000800  02 aud-time             pic 9(8).
