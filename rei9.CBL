@@ -0,0 +1,49 @@
+000100  identification division.
+000200  program-id. rei9.
+000300  author. yuzujam.
+000400  environment division.
+000500  configuration section.
+000600  source-computer. my-com.
+000700  object-computer. my-com.
+000800  input-output section.
+000900  file-control.
+001000      select run-log assign to "RUNLOG"
+001100          organization line sequential
+001200          file status is log-fstat.
+001300  data division.
+001400  file section.
+001500  fd  run-log.
+001600      copy "runlog.CPY".
+001700  working-storage section.
+001800  01 log-fstat pic xx.
+001900  01 rc pic s9(4) value 0.
+002000  01 pgm-idx pic 9 value 0.
+002100  01 pgm-list value "rei3    rei4    rei5    rei6    ".
+002200  02 pgm-name pic x(8) occurs 4 times.
+002300  procedure division.
+002400      open extend run-log.
+002500      perform call-pgm thru call-pgm-exit
+002600          varying pgm-idx from 1 by 1 until pgm-idx > 4.
+002700      close run-log.
+002800      stop run.
+002900  call-pgm.
+003000      move 0 to rc.
+003100      move "FAILED   " to log-status.
+003200      call pgm-name(pgm-idx)
+003300          on exception
+003400              move "NOTFOUND " to log-status
+003500          not on exception
+003600              move return-code to rc
+003700              if rc = 0
+003800                  move "COMPLETED" to log-status
+003900              else
+004000                  move "FAILED   " to log-status
+004100              end-if
+004200      end-call.
+004300      move pgm-name(pgm-idx) to log-pgm.
+004400      accept log-date from date yyyymmdd.
+004500      accept log-time from time.
+004600      move rc to log-retcode.
+004700      write log-record.
+004800  call-pgm-exit.
+004900      exit.
