@@ -0,0 +1,7 @@
+000100**-----------------------------------------------------------
+000200* ordtran.cpy - order transaction record, one per line item.
+000300* read by rei6 to build the variable-length order-table.
+000400**-----------------------------------------------------------
+000500  01 ord-record.
+000600  02 ord-item-code       pic x(6).
+000700  02 ord-qty             pic 9(3).
