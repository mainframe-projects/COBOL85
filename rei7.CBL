@@ -0,0 +1,101 @@
+000100  identification division.
+000200  program-id. rei7.
+000300  author. yuzujam.
+000400  environment division.
+000500  configuration section.
+000600  source-computer. my-com.
+000700  object-computer. my-com.
+000800  input-output section.
+000900  file-control.
+001000      select rej-log assign to "REJLOG"
+001100          organization line sequential
+001200          file status is rej-status.
+001300      select print-file assign to "EXCRPT"
+001400          organization line sequential
+001500          file status is prt-status.
+001550      select exc-ctl assign to "EXCCTL"
+001560          organization line sequential
+001570          file status is ctl-status.
+001600  data division.
+001700  file section.
+001800  fd  rej-log.
+001900      copy "rejlog.CPY".
+002000  fd  print-file.
+002100  01 pr-line pic x(80).
+002150  fd  exc-ctl.
+002160      copy "exctl.CPY".
+002200  working-storage section.
+002300  01 rej-status pic xx.
+002400  01 prt-status pic xx.
+002450  01 ctl-status pic xx.
+002500  01 rej-eof pic x value "N".
+002600  01 target-date pic 9(8).
+002700  01 rej-count pic 9(5) value 0.
+002800  01 hd-title-line.
+002900  02 filler pic x(22) value spaces.
+003000  02 filler pic x(30) value "order-line exception report".
+003100  01 hd-date-line.
+003200  02 filler pic x(10) value "run date: ".
+003300  02 hd-date pic x(8).
+003400  01 hd-column-line.
+003500  02 filler pic x(6) value "hinmei".
+003600  02 filler pic x(4) value space.
+003700  02 filler pic x(6) value "suryou".
+003800  02 filler pic x(4) value space.
+003900  02 filler pic x(5) value "tanka".
+004000  02 filler pic x(4) value space.
+004100  02 filler pic x(20) value "reason".
+004200  01 dl-line.
+004300  02 dl-hinmei pic x(6).
+004400  02 filler pic x(4) value space.
+004500  02 dl-suryou pic z(5)9.
+004600  02 filler pic x(4) value space.
+004700  02 dl-tanka pic z(4)9.
+004800  02 filler pic x(4) value space.
+004900  02 dl-reason pic x(20).
+005000  01 dl-count-line.
+005100  02 filler pic x(16) value "reject count: ".
+005200  02 dl-count pic zzzz9.
+005300  procedure division.
+005400      open input rej-log.
+005500      open output print-file.
+005550      open input exc-ctl.
+005560      read exc-ctl
+005570          at end
+005580              continue
+005590      end-read.
+005600      if ctl-status = "00"
+005610          move ctl-target-date to target-date
+005620      else
+005630          accept target-date from date yyyymmdd
+005640      end-if.
+005650      close exc-ctl.
+005660      move target-date to hd-date.
+005800      write pr-line from hd-title-line.
+005900      write pr-line from hd-date-line.
+006000      write pr-line from spaces.
+006100      write pr-line from hd-column-line.
+006200      perform read-rej thru read-rej-exit
+006300          until rej-eof = "Y".
+006400      move rej-count to dl-count.
+006500      write pr-line from spaces.
+006600      write pr-line from dl-count-line.
+006700      close rej-log.
+006800      close print-file.
+006900      stop run.
+007000  read-rej.
+007100      read rej-log
+007200          at end
+007300              move "Y" to rej-eof
+007400              go to read-rej-exit
+007500      end-read.
+007600      if rej-date = target-date
+007700          move rej-item-code to dl-hinmei
+007800          move rej-qty to dl-suryou
+007900          move rej-price to dl-tanka
+008000          move rej-reason to dl-reason
+008100          write pr-line from dl-line
+008200          add 1 to rej-count
+008300      end-if.
+008400  read-rej-exit.
+008500      exit.
