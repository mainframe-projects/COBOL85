@@ -7,19 +7,89 @@
 000700  object-computer. my-com.
 000800  input-output section.
 000900  file-control.
-001000  data division.
-001100  working-storage section.
-001200  01 cmt pic 9 value 0.
-001300  01 namae pic x(8).  
-001400  procedure division.
-001500     display "自分の好きな果物を入力せよ".
-001600　xx.
-001700     if cmt = 3 go to owari. 
-001800       move space to namae.
-001900       accept namae.
-002000       display namae.
-002100       compute cmt=cmt+1
-002200       go to xx.
-002300  owari.
-002400       stop run.
-
\ No newline at end of file
+001000      select fruit-trans assign to "FRUITRAN"
+001100          organization line sequential
+001200          file status is fru-status.
+001250      select ctl-parm assign to "CTLPARM"
+001260          organization line sequential
+001270          file status is ctl-status.
+001280      select frt-mast assign to "FRTMAST"
+001290          organization line sequential
+001295          file status is frt-status.
+001300  data division.
+001400  file section.
+001500  fd  fruit-trans.
+001600      copy "fruitran.CPY".
+001650  fd  ctl-parm.
+001660      copy "ctlparm.CPY".
+001670  fd  frt-mast.
+001680      copy "frtmast.CPY".
+001700  working-storage section.
+001800  01 cmt pic 9(3) value 0.
+001900  01 namae pic x(8).
+002000  01 fru-status pic xx.
+002050  01 ctl-status pic xx.
+002060  01 frt-status pic xx.
+002100  01 fruit-eof pic x value "N".
+002110  01 frt-load-eof pic x value "N".
+002120  01 frt-found pic x value "N".
+002130  01 frt-idx pic 9(3) value 0.
+002140  01 frt-count pic 9(3) value 0.
+002150  01 run-limit pic 9(3) value 3.
+002160  01 frt-table.
+002170  02 frt-entry pic x(8) occurs 100 times.
+002200  procedure division.
+002210      open input frt-mast.
+002220      perform load-frt thru load-frt-exit
+002230          until frt-load-eof = "Y" or frt-count = 100.
+002240      close frt-mast.
+002250      open input ctl-parm.
+002260      read ctl-parm
+002270          at end
+002280              continue
+002290      end-read.
+002300      if ctl-status = "00"
+002310          move ctl-limit to run-limit
+002320      end-if.
+002330      close ctl-parm.
+002400      display "自分の好きな果物を入力せよ".
+002500      open input fruit-trans.
+002600      perform xx thru xx-exit
+002700          until cmt = run-limit or fruit-eof = "Y".
+002800      close fruit-trans.
+002900      goback.
+002950  xx.
+003000      read fruit-trans
+003100          at end
+003200              move "Y" to fruit-eof
+003300              go to xx-exit
+003400      end-read.
+003500      move fru-namae to namae.
+003550      move "N" to frt-found.
+003560      perform search-frt thru search-frt-exit
+003570          varying frt-idx from 1 by 1
+003580          until frt-idx > frt-count or frt-found = "Y".
+003590      if frt-found = "N"
+003600          display "invalid fruit code skipped: " namae
+003610          go to xx-exit
+003620      end-if.
+003630      display namae.
+003700      add 1 to cmt.
+003800  xx-exit.
+003900      exit.
+004000  load-frt.
+004100      read frt-mast
+004200          at end
+004300              move "Y" to frt-load-eof
+004400              go to load-frt-exit
+004500      end-read.
+004600      add 1 to frt-count.
+004700      move frt-code to frt-entry(frt-count).
+004800  load-frt-exit.
+004900      exit.
+005000  search-frt.
+005100      if frt-entry(frt-idx) = namae
+005200          move "Y" to frt-found
+005300      end-if.
+005400  search-frt-exit.
+005500      exit.
