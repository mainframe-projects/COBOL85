@@ -0,0 +1,11 @@
+000100**-----------------------------------------------------------
+000200* rejlog.cpy - rejected order-line record, written by rei6
+000300* when a quantity or price fails edit, read later by the
+000400* exception report program.
+000500**-----------------------------------------------------------
+000600  01 rej-record.
+000700  02 rej-item-code       pic x(6).
+000800  02 rej-qty             pic 9(3).
+000900  02 rej-price           pic 9(5).
+001000  02 rej-reason          pic x(20).
+001100  02 rej-date            pic 9(8).
