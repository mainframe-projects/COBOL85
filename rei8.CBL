@@ -0,0 +1,90 @@
+000100  identification division.
+000200  program-id. rei8.
+000300  author. yuzujam.
+000400  environment division.
+000500  configuration section.
+000600  source-computer. my-com.
+000700  object-computer. my-com.
+000800  input-output section.
+000900  file-control.
+001000      select msum-master assign to "MSUMMAST"
+001100          organization indexed
+001200          access mode sequential
+001300          record key is msum-key
+001400          file status is msum-status.
+001500      select print-file assign to "MSUMRPT"
+001600          organization line sequential
+001700          file status is prt-status.
+001800  data division.
+001900  file section.
+002000  fd  msum-master.
+002100      copy "msum.CPY".
+002200  fd  print-file.
+002300  01 pr-line pic x(80).
+002400  working-storage section.
+002500  01 msum-status pic xx.
+002600  01 prt-status pic xx.
+002700  01 msum-eof pic x value "N".
+002800  01 run-date pic 9(8).
+002900  01 target-month pic 9(6).
+003000  01 total-qty pic 9(9) value 0.
+003100  01 total-amt pic 9(9) value 0.
+003200  01 hd-title-line.
+003300  02 filler pic x(22) value spaces.
+003400  02 filler pic x(30) value "month-end sales summary".
+003500  01 hd-month-line.
+003600  02 filler pic x(7) value "month: ".
+003700  02 hd-month pic 9(6).
+003800  01 hd-column-line.
+003900  02 filler pic x(6) value "hinmei".
+004000  02 filler pic x(4) value space.
+004100  02 filler pic x(10) value "units sold".
+004200  02 filler pic x(4) value space.
+004300  02 filler pic x(9) value "revenue".
+004400  01 dl-line.
+004500  02 dl-hinmei pic x(6).
+004600  02 filler pic x(4) value space.
+004700  02 dl-qty pic z(9)9.
+004800  02 filler pic x(4) value space.
+004900  02 dl-amt pic z(8)9.
+005000  01 dl-total-line.
+005100  02 filler pic x(6) value "total:".
+005200  02 filler pic x(4) value space.
+005300  02 dl-total-qty pic z(9)9.
+005400  02 filler pic x(4) value space.
+005500  02 dl-total-amt pic z(8)9.
+005600  procedure division.
+005700      open input msum-master.
+005800      open output print-file.
+005900      accept run-date from date yyyymmdd.
+006000      move run-date(1:6) to target-month.
+006100      move target-month to hd-month.
+006200      write pr-line from hd-title-line.
+006300      write pr-line from hd-month-line.
+006400      write pr-line from spaces.
+006500      write pr-line from hd-column-line.
+006600      perform read-msum thru read-msum-exit
+006700          until msum-eof = "Y".
+006800      move total-qty to dl-total-qty.
+006900      move total-amt to dl-total-amt.
+007000      write pr-line from spaces.
+007100      write pr-line from dl-total-line.
+007200      close msum-master.
+007300      close print-file.
+007400      stop run.
+007500  read-msum.
+007600      read msum-master next record
+007700          at end
+007800              move "Y" to msum-eof
+007900              go to read-msum-exit
+008000      end-read.
+008100      if msum-month = target-month
+008200          move msum-item-code to dl-hinmei
+008300          move msum-qty to dl-qty
+008400          move msum-amount to dl-amt
+008500          write pr-line from dl-line
+008600          add msum-qty to total-qty
+008700          add msum-amount to total-amt
+008800      end-if.
+008900  read-msum-exit.
+009000      exit.
