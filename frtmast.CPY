@@ -0,0 +1,6 @@
+000100**-----------------------------------------------------------
+000200* frtmast.cpy - master list of valid fruit/item codes, used
+000300* by rei4 to edit entered names before they are accepted.
+000400**-----------------------------------------------------------
+000600  01 frt-record.
+000700  02 frt-code             pic x(8).
