@@ -0,0 +1,7 @@
+000100**-----------------------------------------------------------
+000200* ckpt.cpy - restart checkpoint record for rei6; records how
+000300* far into today's order-table the run has already posted.
+000400**-----------------------------------------------------------
+000500  01 ckpt-record.
+000600  02 ckpt-run-date        pic 9(8).
+000700  02 ckpt-last-line       pic 9(3).
