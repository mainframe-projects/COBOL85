@@ -7,61 +7,335 @@
 000700  object-computer. my-com.
 000800  input-output section.
 000900  file-control.
-001000  data division.
-001100  working-storage section.
-001200  01 l1.
-001300  02 hinmei1 pic x(6).
-001400  02 filler pic x(2) value space.
-001500  02 suryou1 pic z(2)9.
-001600  02 filler pic x(2) value space.
-001700  02 tanka1 pic z(4)9.
-001800  02 filler pic x(2) value space.
-001900  02 kingaku1 pic z(7)9.
-002000  01 l2.
-002100  02 hinmei2 pic x(6).
-002200  02 filler pic x(2) value space.
-002300  02 suryou2 pic z(2)9.
-002400  02 filler pic x(2) value space.
-002500  02 tanka2 pic z(4)9.
-002600  02 filler pic x(2) value space.
-002700  02 kingaku2 pic z(7)9.
-002800  01 l3.
-002900  02 hinmei3 pic x(6).
-003000  02 filler pic x(2) value space.
-003100  02 suryou3 pic z(2)9.
-003200  02 filler pic x(2) value space.
-003300  02 tanka3 pic z(4)9.
-003400  02 filler pic x(2) value space.
-003500  02 kingaku3 pic z(7)9.
-003600  01 suryouzero1 pic 9(3) value 0.
-003700  01 tankazero1  pic 9(5) value 0.
-003800  01 suryouzero2 pic 9(3) value 0.
-003900  01 tankazero2 pic 9(5) value 0. 
-004000  01 suryouzero3 pic 9(3) value 0.
-004100  01 tankazero3 pic 9(5) value 0. 
-004200  procedure division.
-004300       accept hinmei1.
-004400       accept suryouzero1.
-004500       accept tankazero1.
-004600       accept hinmei2.
-004700       accept suryouzero2.
-004800       accept tankazero2.
-004900       accept hinmei3.
-005000       accept suryouzero3.
-005100       accept tankazero3.
-005200       compute kingaku1 = suryouzero1 * tankazero1. 
-005300       compute kingaku2 = suryouzero2 * tankazero2. 
-005400       compute kingaku3 = suryouzero3 * tankazero3.
-005500       move suryouzero1 to suryou1.
-005600       move tankazero1 to tanka1
-005700       move suryouzero2 to suryou2.
-005800       move tankazero2 to tanka2.
-005900       move suryouzero3 to suryou3.
-006000       move tankazero3 to tanka3.
-006100       move suryouzero3 to suryou3.
-006200       display"�i��   ����  �P��   ���z"
-006300       display l1.
-006400       display l2.
-006500       display l3.
-006600       stop run.
-
\ No newline at end of file
+001000      select ord-trans assign to "ORDTRAN"
+001100          organization line sequential
+001200          file status is ord-status.
+001300      select itm-master assign to "ITMMAST"
+001400          organization indexed
+001500          access mode dynamic
+001600          record key is itm-code
+001700          file status is itm-status.
+001750      select print-file assign to "PRTFILE"
+001760          organization line sequential
+001770          file status is prt-status.
+001780      select rej-log assign to "REJLOG"
+001790          organization line sequential
+001800          file status is rej-status.
+001802      select gl-intf assign to "GLINTF"
+001804          organization line sequential
+001806          file status is gl-status.
+001808      select msum-master assign to "MSUMMAST"
+001810          organization indexed
+001812          access mode dynamic
+001814          record key is msum-key
+001816          file status is msum-status.
+001817      select ckpt-file assign to "RE6CKPT"
+001818          organization line sequential
+001819          file status is ckpt-status.
+001820  data division.
+001900  file section.
+002000  fd  ord-trans.
+002100      copy "ordtran.CPY".
+002200  fd  itm-master.
+002300      copy "itmmast.CPY".
+002350  fd  print-file.
+002360  01 pr-line pic x(80).
+002370  fd  rej-log.
+002380      copy "rejlog.CPY".
+002390  fd  gl-intf.
+002395      copy "glintf.CPY".
+002398  fd  msum-master.
+002399      copy "msum.CPY".
+002401  fd  ckpt-file.
+002402      copy "ckpt.CPY".
+002400  working-storage section.
+002500  01 ord-status pic xx.
+002600  01 itm-status pic xx.
+002650  01 prt-status pic xx.
+002660  01 rej-status pic xx.
+002665  01 gl-status pic xx.
+002666  01 msum-status pic xx.
+002667  01 ws-month pic 9(6).
+002668  01 ckpt-status pic xx.
+002669  01 ckpt-interval pic 9(3) value 10.
+002671  01 ckpt-div pic 9(3).
+002672  01 ckpt-rem pic 9(3).
+002673  01 start-idx pic 9(3) value 1.
+002670  01 line-valid pic x value "Y".
+002700  01 ord-eof pic x value "N".
+002710  01 run-date pic 9(8).
+002720  01 page-no pic 9(3) value 1.
+002730  01 lines-this-page pic 9(3) value 0.
+002740  01 lines-per-page pic 9(3) value 20.
+002800  01 ord-max-lines pic 9(3) value 50.
+002900  01 ord-line-count pic 9(3) value 0.
+003000  01 ord-idx pic 9(3) value 0.
+003100  01 order-table.
+003200  02 ord-line occurs 50 times.
+003300  03 ol-item-code pic x(6).
+003400  03 ol-name pic x(6).
+003500  03 ol-suryou pic 9(3).
+003600  03 ol-tanka pic 9(5).
+003610  03 ol-tax-rate pic 9(2)v99.
+003700  03 ol-kingaku pic 9(9).
+003710  03 ol-tax-amt pic 9(9).
+003720  03 ol-kingaku-incl pic 9(9).
+003750  01 ord-total pic 9(9) value 0.
+003800  01 dl-line.
+003900  02 dl-hinmei pic x(6).
+004000  02 filler pic x(2) value space.
+004100  02 dl-suryou pic z(5)9.
+004200  02 filler pic x(2) value space.
+004300  02 dl-tanka pic z(4)9.
+004400  02 filler pic x(2) value space.
+004500  02 dl-kingaku pic z(8)9.
+004510  02 filler pic x(2) value space.
+004520  02 dl-kingaku-incl pic z(10)9.
+004550  01 dl-total-line.
+004560  02 filler pic x(18) value "order total:".
+004570  02 dl-total pic z(8)9.
+004580  01 hd-title-line.
+004581  02 filler pic x(25) value spaces.
+004582  02 filler pic x(22) value "sales pricing report".
+004583  01 hd-date-line.
+004584  02 filler pic x(10) value "run date: ".
+004585  02 hd-date pic x(8).
+004586  02 filler pic x(42) value spaces.
+004587  02 filler pic x(5) value "page ".
+004588  02 hd-page pic zz9.
+004589  01 hd-column-line.
+004590  02 filler pic x(6) value "hinmei".
+004591  02 filler pic x(2) value space.
+004592  02 filler pic x(6) value "suryou".
+004593  02 filler pic x(2) value space.
+004594  02 filler pic x(5) value "tanka".
+004595  02 filler pic x(2) value space.
+004596  02 filler pic x(9) value "kingaku".
+004597  02 filler pic x(2) value space.
+004598  02 filler pic x(11) value "kingaku-zei".
+004600  procedure division.
+004610      open input ord-trans.
+004620      if ord-status not = "00"
+004630          display "rei6: ordtran open failed, status " ord-status
+004640          go to open-abort
+004650      end-if.
+004660      open i-o itm-master.
+004670      open output print-file.
+004680      if prt-status not = "00"
+004690          display "rei6: prtfile open failed, status " prt-status
+004700          go to open-abort
+004710      end-if.
+004720      open extend rej-log.
+004730      if rej-status not = "00"
+004740          display "rei6: rejlog open failed, status " rej-status
+004750          go to open-abort
+004760      end-if.
+004770      open extend gl-intf.
+004780      if gl-status not = "00"
+004790          display "rei6: glintf open failed, status " gl-status
+004800          go to open-abort
+004810      end-if.
+004820      open i-o msum-master.
+004830      accept run-date from date yyyymmdd.
+004840      move run-date to hd-date.
+004850      move run-date(1:6) to ws-month.
+004860      open input ckpt-file.
+004870      read ckpt-file
+004880          at end
+004890              continue
+004895      end-read.
+004896      if ckpt-status = "00" and ckpt-run-date = run-date
+004897          compute start-idx = ckpt-last-line + 1
+004898      end-if.
+004899      close ckpt-file.
+004900      perform read-order thru read-order-exit
+005000          until ord-eof = "Y"
+005010          or ord-line-count = ord-max-lines.
+005020      if ord-eof not = "Y" and start-idx = 1
+005030          perform flag-overflow thru flag-overflow-exit
+005040              until ord-eof = "Y"
+005050      end-if.
+005100      perform price-line thru price-line-exit
+005150          varying ord-idx from 1 by 1
+005170          until ord-idx > ord-line-count.
+005200      perform write-heading thru write-heading-exit.
+005400      perform print-line thru print-line-exit
+005450          varying ord-idx from 1 by 1
+005470          until ord-idx > ord-line-count.
+005480      move ord-total to dl-total.
+005490      write pr-line from dl-total-line.
+005495      perform clear-ckpt thru clear-ckpt-exit.
+005600      close ord-trans.
+005700      close itm-master.
+005710      close print-file.
+005720      close rej-log.
+005730      close gl-intf.
+005740      close msum-master.
+005800      goback.
+005900  read-order.
+006000      read ord-trans
+006100          at end
+006200              move "Y" to ord-eof
+006300              go to read-order-exit
+006400      end-read.
+006500      add 1 to ord-line-count.
+006600      move ord-item-code to ol-item-code(ord-line-count).
+006700      move ord-qty to ol-suryou(ord-line-count).
+006800  read-order-exit.
+006900      exit.
+006910  flag-overflow.
+006920      read ord-trans
+006930          at end
+006940              move "Y" to ord-eof
+006950              go to flag-overflow-exit
+006960      end-read.
+006970      move ord-item-code to rej-item-code.
+006980      move ord-qty to rej-qty.
+006990      move 0 to rej-price.
+006995      move "too many order lines" to rej-reason.
+006996      move run-date to rej-date.
+006997      write rej-record.
+006998  flag-overflow-exit.
+006999      exit.
+007000  price-line.
+007100      move ol-item-code(ord-idx) to itm-code.
+007200      read itm-master record
+007300          invalid key
+007400              display "item not found: " itm-code
+007500              move space to ol-name(ord-idx)
+007600              move 0 to ol-tanka(ord-idx)
+007700      end-read.
+007800      if itm-status = "00"
+007900          move itm-name to ol-name(ord-idx)
+007950          move itm-tax-rate to ol-tax-rate(ord-idx)
+008000          if itm-uom-factor = 0
+008001              move 0 to ol-tanka(ord-idx)
+008002          else
+008003              compute ol-tanka(ord-idx) rounded =
+008004                  itm-price * itm-fx-rate / itm-uom-factor
+008005          end-if
+008100      end-if.
+008150      move "Y" to line-valid.
+008152      if itm-status not = "00"
+008154          move "N" to line-valid
+008156          move "item not found" to rej-reason
+008158      end-if.
+008160      if line-valid = "Y"
+008162          and (ol-suryou(ord-idx) is not numeric
+008164          or ol-suryou(ord-idx) <= 0)
+008180          move "N" to line-valid
+008190          move "bad quantity" to rej-reason
+008200      end-if.
+008210      if line-valid = "Y"
+008212          and (ol-tanka(ord-idx) is not numeric
+008214          or ol-tanka(ord-idx) <= 0)
+008230          move "N" to line-valid
+008240          move "bad unit price" to rej-reason
+008250      end-if.
+008251      if line-valid = "Y"
+008252          and ord-idx >= start-idx
+008253          and ol-suryou(ord-idx) > itm-qty-on-hand
+008254          move "N" to line-valid
+008255          move "insufficient stock" to rej-reason
+008256      end-if.
+008260      if line-valid = "N"
+008265          if ord-idx >= start-idx
+008270              move ol-item-code(ord-idx) to rej-item-code
+008280              move ol-suryou(ord-idx) to rej-qty
+008290              move ol-tanka(ord-idx) to rej-price
+008300              move run-date to rej-date
+008310              write rej-record
+008315          end-if
+008320          move 0 to ol-kingaku(ord-idx)
+008322          move 0 to ol-tax-amt(ord-idx)
+008324          move 0 to ol-kingaku-incl(ord-idx)
+008330      else
+008340          compute ol-kingaku(ord-idx) =
+008341              ol-suryou(ord-idx) * ol-tanka(ord-idx)
+008342          compute ol-tax-amt(ord-idx) rounded =
+008343              ol-kingaku(ord-idx) * ol-tax-rate(ord-idx) / 100
+008344          compute ol-kingaku-incl(ord-idx) =
+008345              ol-kingaku(ord-idx) + ol-tax-amt(ord-idx)
+008350          add ol-kingaku-incl(ord-idx) to ord-total
+008351          if ord-idx >= start-idx
+008352              subtract ol-suryou(ord-idx) from itm-qty-on-hand
+008353              rewrite itm-record
+008354              move ol-item-code(ord-idx) to gl-item-code
+008355              move ol-suryou(ord-idx) to gl-qty
+008356              move ol-kingaku-incl(ord-idx) to gl-amount
+008357              move run-date to gl-run-date
+008358              write gl-record
+008359              move ol-item-code(ord-idx) to msum-item-code
+008360              move ws-month to msum-month
+008361              read msum-master record
+008362                  invalid key
+008363                      move 0 to msum-qty
+008364                      move 0 to msum-amount
+008365              end-read
+008366              add ol-suryou(ord-idx) to msum-qty
+008367              add ol-kingaku-incl(ord-idx) to msum-amount
+008368              if msum-status = "23"
+008369                  write msum-record
+008370              else
+008371                  rewrite msum-record
+008372              end-if
+008373          end-if
+008380      end-if.
+008381      if ord-idx >= start-idx
+008382          divide ord-idx by ckpt-interval
+008383              giving ckpt-div remainder ckpt-rem
+008384          if ckpt-rem = 0 or ord-idx = ord-line-count
+008385              perform write-ckpt thru write-ckpt-exit
+008386          end-if
+008387      end-if.
+008400  price-line-exit.
+008500      exit.
+008600  print-line.
+008610      if lines-this-page >= lines-per-page
+008620          perform write-heading thru write-heading-exit
+008630      end-if.
+008700      move ol-name(ord-idx) to dl-hinmei.
+008800      move ol-suryou(ord-idx) to dl-suryou.
+008900      move ol-tanka(ord-idx) to dl-tanka.
+009000      move ol-kingaku(ord-idx) to dl-kingaku.
+009010      move ol-kingaku-incl(ord-idx) to dl-kingaku-incl.
+009100      write pr-line from dl-line.
+009110      add 1 to lines-this-page.
+009200  print-line-exit.
+009300      exit.
+009400  write-heading.
+009410      if page-no > 1
+009420          write pr-line from spaces
+009430          write pr-line from spaces
+009440      end-if.
+009450      move page-no to hd-page.
+009460      write pr-line from hd-title-line.
+009470      write pr-line from hd-date-line.
+009480      write pr-line from spaces.
+009490      write pr-line from hd-column-line.
+009500      add 1 to page-no.
+009510      move 0 to lines-this-page.
+009520  write-heading-exit.
+009530      exit.
+009540  write-ckpt.
+009550      open output ckpt-file.
+009560      move run-date to ckpt-run-date.
+009570      move ord-idx to ckpt-last-line.
+009580      write ckpt-record.
+009590      close ckpt-file.
+009600  write-ckpt-exit.
+009610      exit.
+009620  clear-ckpt.
+009630      open output ckpt-file.
+009640      close ckpt-file.
+009650  clear-ckpt-exit.
+009660      exit.
+009670  open-abort.
+009680      move 1 to return-code.
+009690      close ord-trans.
+009700      close itm-master.
+009710      close print-file.
+009720      close rej-log.
+009730      close gl-intf.
+009740      close msum-master.
+009750      goback.
