@@ -0,0 +1,14 @@
+000100**-----------------------------------------------------------
+000200* itmmast.cpy - item master record layout, used by rei6 for
+000300* price, tax, and on-hand lookup at order pricing time.
+000400**-----------------------------------------------------------
+000500  01 itm-record.
+000600  02 itm-code            pic x(6).
+000700  02 itm-name            pic x(6).
+000800  02 itm-price           pic 9(5).
+000900  02 itm-tax-rate        pic 9(2)v99.
+001000  02 itm-qty-on-hand     pic 9(5).
+001100  02 itm-currency-code   pic x(3).
+001200  02 itm-fx-rate         pic 9(3)v9999.
+001300  02 itm-uom             pic x(2).
+001400  02 itm-uom-factor      pic 9(5)v999.
