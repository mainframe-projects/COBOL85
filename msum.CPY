@@ -0,0 +1,10 @@
+000100**-----------------------------------------------------------
+000200* msum.cpy - monthly total-by-item record, accumulated by
+000300* rei6 each run and reported on by rei8 at month end.
+000400**-----------------------------------------------------------
+000500  01 msum-record.
+000600  02 msum-key.
+000700  03 msum-item-code     pic x(6).
+000800  03 msum-month         pic 9(6).
+000900  02 msum-qty           pic 9(7).
+001000  02 msum-amount        pic 9(9).
