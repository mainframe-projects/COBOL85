@@ -0,0 +1,10 @@
+000100**-----------------------------------------------------------
+000200* custmast.cpy - customer master record, looked up by rei5.
+000300**-----------------------------------------------------------
+000400  01 cust-record.
+000500  02 cust-id              pic x(6).
+000600  02 cust-name            pic x(20).
+000700  02 cust-address         pic x(30).
+000800  02 cust-status          pic x(1).
+000900  88 cust-active          value "A".
+001000  88 cust-inactive        value "I".
